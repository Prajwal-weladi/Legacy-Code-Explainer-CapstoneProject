@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    RUN-PARM-REC - ONE ROW READ AT START-OF-JOB BY PAYROLL01
+      *    SO OPS CAN CONTROL THE PAY PERIOD AND THE DEFAULT
+      *    BONUS/TAX RATES WITHOUT A RECOMPILE. PER-DEPARTMENT RATES
+      *    STILL COME FROM DEPT-RATE-FILE AND OVERRIDE THESE DEFAULTS
+      *    WHEN A DEPARTMENT HAS ITS OWN ROW.
+      *****************************************************************
+       01 RUN-PARM-REC.
+          05 PARM-PAY-PERIOD-END  PIC X(8).
+          05 PARM-TAX-RATE        PIC V99.
+          05 PARM-BONUS-RATE      PIC V99.
