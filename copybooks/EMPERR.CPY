@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    EMP-ERR-REC - ONE ROW PER EMPLOYEE REJECTED BY VALIDATE-PARA
+      *    SO PAYROLL OPS CAN REVIEW/CORRECT BEFORE THE NEXT RUN.
+      *****************************************************************
+       01 EMP-ERR-REC.
+          05 ERR-EMP-ID        PIC 9(5).
+          05 ERR-EMP-NAME      PIC X(20).
+          05 ERR-DEPT-CODE     PIC X(4).
+          05 ERR-BASIC-SAL     PIC 9(7)V99.
+          05 ERR-REASON        PIC X(35).
