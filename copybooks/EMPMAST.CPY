@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    EMP-MASTER-REC - ONE ROW PER EMPLOYEE, KEYED BY MST-EMP-ID.
+      *    PAYROLL01 READS THIS TO VALIDATE IN-EMP-ID/IN-DEPT-CODE
+      *    BEFORE PAYING AN EMPLOYEE, AND REWRITES IT EACH RUN TO
+      *    ROLL UP YEAR-TO-DATE BONUS/TAX/NET FOR YEAR-END REPORTING.
+      *****************************************************************
+       01 EMP-MASTER-REC.
+          05 MST-EMP-ID        PIC 9(5).
+          05 MST-EMP-NAME      PIC X(20).
+          05 MST-DEPT-CODE     PIC X(4).
+          05 MST-STATUS        PIC X(1).
+             88 MST-ACTIVE     VALUE 'A'.
+             88 MST-TERMINATED VALUE 'T'.
+          05 MST-YTD-BASIC     PIC 9(9)V99.
+          05 MST-YTD-BONUS     PIC 9(9)V99.
+          05 MST-YTD-TAX       PIC 9(9)V99.
+          05 MST-YTD-NET       PIC 9(9)V99.
+          05 MST-BANK-ACCT-NO  PIC X(20).
+          05 MST-BANK-IFSC     PIC X(11).
