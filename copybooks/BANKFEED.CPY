@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    BANK-FEED-REC - ONE ROW PER EMPLOYEE NET PAY DISBURSEMENT,
+      *    IN THE BANK'S ACH/NEFT BATCH LAYOUT, SO DIRECT DEPOSITS CAN
+      *    BE SUBMITTED STRAIGHT FROM THE PAYROLL RUN INSTEAD OF BEING
+      *    RE-KEYED INTO THE BANK PORTAL BY HAND.
+      *****************************************************************
+       01 BANK-FEED-REC.
+          05 BF-EMP-ID          PIC 9(5).
+          05 BF-EMP-NAME        PIC X(20).
+          05 BF-BANK-ACCT-NO    PIC X(20).
+          05 BF-BANK-IFSC       PIC X(11).
+          05 BF-AMOUNT          PIC 9(7)V99.
