@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    DEPT-RATE-REC - ONE ROW PER DEPARTMENT BONUS/TAX RATE
+      *    USED BY PAYROLL01 TO LOOK UP RATES BY IN-DEPT-CODE SO
+      *    FINANCE CAN CHANGE THEM WITHOUT A RECOMPILE.
+      *****************************************************************
+       01 DEPT-RATE-REC.
+          05 DR-DEPT-CODE      PIC X(4).
+          05 DR-BONUS-RATE     PIC V999.
+          05 DR-TAX-RATE       PIC V999.
