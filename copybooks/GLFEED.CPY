@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    GL-FEED-REC - ONE ROW PER JOURNAL LINE SUMMARIZING A
+      *    PAYROLL RUN'S BASIC/BONUS/TAX/NET TOTALS FOR THE
+      *    ACCOUNTING INTERFACE, SO THE GL POSTING IS PICKED UP
+      *    AUTOMATICALLY INSTEAD OF BEING RETYPED BY HAND.
+      *****************************************************************
+       01 GL-FEED-REC.
+          05 GL-ACCOUNT-CODE   PIC X(10).
+          05 GL-DR-CR          PIC X(2).
+          05 GL-AMOUNT         PIC 9(9)V99.
+          05 GL-DESCRIPTION    PIC X(30).
