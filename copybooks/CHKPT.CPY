@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    CHECKPOINT-REC - WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+      *    RECORDS SO PAYROLL01 CAN BE RESTARTED FROM THE LAST
+      *    CHECKPOINT INSTEAD OF REPROCESSING EMP-IN-FILE FROM
+      *    RECORD ONE AFTER AN ABEND. CHK-JOB-STATUS DISTINGUISHES A
+      *    RUN THAT ABENDED MID-JOB ("INPROG") FROM ONE THAT REACHED
+      *    FINAL-PARA NORMALLY ("COMPLETE") SO A COMPLETED RUN'S
+      *    CHECKPOINT IS NEVER MISTAKEN FOR A RESTART POINT BY THE
+      *    NEXT ORDINARY PAY PERIOD.
+      *****************************************************************
+       01 CHECKPOINT-REC.
+          05 CHK-JOB-STATUS     PIC X(8).
+          05 CHK-READ-COUNT     PIC 9(5).
+          05 CHK-WRITE-COUNT    PIC 9(5).
+          05 CHK-REJECT-COUNT   PIC 9(5).
+          05 CHK-TOT-BASIC      PIC 9(9)V99.
+          05 CHK-TOT-BONUS      PIC 9(9)V99.
+          05 CHK-TOT-TAX        PIC 9(9)V99.
+          05 CHK-TOT-NET        PIC 9(9)V99.
+          05 CHK-DT-COUNT       PIC 9(3).
+          05 CHK-DT-ENTRY OCCURS 25 TIMES.
+             10 CHK-DT-DEPT-CODE  PIC X(4).
+             10 CHK-DT-REC-COUNT  PIC 9(5).
+             10 CHK-DT-BASIC      PIC 9(9)V99.
+             10 CHK-DT-BONUS      PIC 9(9)V99.
+             10 CHK-DT-TAX        PIC 9(9)V99.
+             10 CHK-DT-NET        PIC 9(9)V99.
