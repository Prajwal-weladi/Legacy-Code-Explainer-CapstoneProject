@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    EMP-OUT-REC - ONE ROW PER EMPLOYEE PAID BY PAYROLL01.
+      *    SHARED BY PAYROLL01 (WRITER) AND ANY DOWNSTREAM PROGRAM
+      *    THAT READS THE PAY RESULTS (PAYSLIP01, BANK FEED, ETC.)
+      *    SO THE LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.
+      *****************************************************************
+       01 EMP-OUT-REC.
+          05 OUT-PAY-PERIOD-END PIC X(8).
+          05 OUT-EMP-ID       PIC 9(5).
+          05 OUT-EMP-NAME     PIC X(20).
+          05 OUT-DEPT-CODE    PIC X(4).
+          05 OUT-BASIC-SAL    PIC 9(7)V99.
+          05 OUT-BONUS        PIC 9(7)V99.
+          05 OUT-PF           PIC 9(7)V99.
+          05 OUT-PROF-TAX     PIC 9(7)V99.
+          05 OUT-HEALTH-INS   PIC 9(7)V99.
+          05 OUT-TAX          PIC 9(7)V99.
+          05 OUT-NET-PAY      PIC 9(7)V99.
