@@ -2,8 +2,7 @@
        PROGRAM-ID. PAYROLL01.
        AUTHOR. PRAJWAL.
        DATE-WRITTEN. 2026-01-16.
-       DESCRIPTION.
-           PAYROLL BATCH PROGRAM TO PROCESS EMPLOYEE SALARIES.
+      *PAYROLL BATCH PROGRAM TO PROCESS EMPLOYEE SALARIES.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -16,6 +15,34 @@
                ASSIGN TO EMPOUT
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT DEPT-RATE-FILE
+               ASSIGN TO DEPTRATE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMP-ERR-FILE
+               ASSIGN TO EMPERR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMP-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMP-ID.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT RUN-PARM-FILE
+               ASSIGN TO RUNPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT GL-FEED-FILE
+               ASSIGN TO GLFEED
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -27,28 +54,70 @@
           05 IN-BASIC-SAL     PIC 9(7)V99.
 
        FD EMP-OUT-FILE.
-       01 EMP-OUT-REC.
-          05 OUT-EMP-ID       PIC 9(5).
-          05 OUT-EMP-NAME     PIC X(20).
-          05 OUT-DEPT-CODE    PIC X(4).
-          05 OUT-BASIC-SAL    PIC 9(7)V99.
-          05 OUT-BONUS        PIC 9(7)V99.
-          05 OUT-TAX          PIC 9(7)V99.
-          05 OUT-NET-PAY      PIC 9(7)V99.
+       COPY EMPOUT.
+
+       FD DEPT-RATE-FILE.
+       COPY DEPTRATE.
+
+       FD EMP-ERR-FILE.
+       COPY EMPERR.
+
+       FD EMP-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       FD RUN-PARM-FILE.
+       COPY RUNPARM.
+
+       FD GL-FEED-FILE.
+       COPY GLFEED.
 
        WORKING-STORAGE SECTION.
 
        01 WS-FLAGS.
           05 WS-EOF           PIC X VALUE 'N'.
+          05 WS-REJECT-FLAG   PIC X VALUE 'N'.
+          05 WS-MASTER-FOUND  PIC X VALUE 'N'.
+          05 WS-RESTART-FOUND PIC X VALUE 'N'.
+
+       01 WS-CHKPT-STATUS     PIC XX.
+      *    CHECKPOINTING EVERY RECORD (RATHER THAN EVERY N) SO THE
+      *    COUNTS/TOTALS ON THE CHECKPOINT NEVER GET AHEAD OF WHAT
+      *    HAS ACTUALLY BEEN WRITTEN TO EMP-OUT-FILE/EMP-ERR-FILE/
+      *    EMP-MASTER-FILE - OTHERWISE A RESTART BETWEEN CHECKPOINTS
+      *    WOULD REPROCESS AND RE-PAY THE RECORDS IN BETWEEN.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+       01 WS-SKIP-TARGET      PIC 9(5) VALUE 0.
+       01 WS-SKIP-COUNT       PIC 9(5) VALUE 0.
+       01 WS-CHK-IDX          PIC 9(3) VALUE 0.
+       01 WS-JOB-STATUS       PIC X(8) VALUE "INPROG".
+       01 WS-LAST-CHK-STATUS  PIC X(8) VALUE SPACES.
+
+       01 WS-REJECT-REASON    PIC X(35) VALUE SPACES.
 
        01 WS-CALCULATION.
           05 WS-BONUS         PIC 9(7)V99.
           05 WS-TAX           PIC 9(7)V99.
           05 WS-NET-PAY       PIC 9(7)V99.
+          05 WS-PF            PIC 9(7)V99.
+          05 WS-PROF-TAX      PIC 9(7)V99.
+          05 WS-HEALTH-INS    PIC 9(7)V99.
+
+      *    STATUTORY DEDUCTION SPLIT - PORTION OF WS-TAX ALLOCATED TO
+      *    EACH DEDUCTION TYPE FOR THE PAYSLIP BREAKDOWN. THE SPLIT
+      *    RATES MUST TOTAL 1.000 SO THE ITEMIZED FIGURES ADD BACK UP
+      *    TO OUT-TAX/OUT-NET-PAY WITHOUT CHANGING THE PAY MATH.
+       01 WS-DEDUCTION-SPLIT.
+          05 WS-PF-SPLIT-RATE       PIC V999 VALUE .400.
+          05 WS-PROF-TAX-SPLIT-RATE PIC V999 VALUE .100.
+          05 WS-HEALTH-SPLIT-RATE   PIC V999 VALUE .500.
 
        01 WS-TOTALS.
           05 WS-READ-COUNT    PIC 9(5) VALUE 0.
           05 WS-WRITE-COUNT   PIC 9(5) VALUE 0.
+          05 WS-REJECT-COUNT  PIC 9(5) VALUE 0.
           05 WS-TOT-BASIC     PIC 9(9)V99 VALUE 0.
           05 WS-TOT-BONUS     PIC 9(9)V99 VALUE 0.
           05 WS-TOT-TAX       PIC 9(9)V99 VALUE 0.
@@ -56,6 +125,41 @@
 
        01 WS-TAX-RATE         PIC V99 VALUE .15.
        01 WS-BONUS-RATE       PIC V99 VALUE .10.
+       01 WS-PAY-PERIOD-END   PIC X(8) VALUE SPACES.
+       01 WS-RUNPARM-STATUS   PIC XX.
+
+       01 WS-GL-ACCOUNTS.
+          05 WS-GL-ACCT-BASIC   PIC X(10) VALUE "5000-BASIC".
+          05 WS-GL-ACCT-BONUS   PIC X(10) VALUE "5100-BONUS".
+          05 WS-GL-ACCT-TAX     PIC X(10) VALUE "2200-TAXPY".
+          05 WS-GL-ACCT-NET     PIC X(10) VALUE "1000-CASH".
+
+       01 WS-DEPT-RATE-CTL.
+          05 WS-DR-COUNT      PIC 9(3) VALUE 0.
+          05 WS-DR-MAX        PIC 9(3) VALUE 25.
+          05 WS-DR-FOUND      PIC X VALUE 'N'.
+          05 WS-DR-WORK-BONUS-RATE PIC V999.
+          05 WS-DR-WORK-TAX-RATE   PIC V999.
+
+       01 WS-DEPT-RATE-TABLE.
+          05 WS-DR-ENTRY OCCURS 25 TIMES INDEXED BY DR-IDX.
+             10 WS-DR-DEPT-CODE   PIC X(4).
+             10 WS-DR-BONUS-RATE  PIC V999.
+             10 WS-DR-TAX-RATE    PIC V999.
+
+       01 WS-DEPT-TOTAL-CTL.
+          05 WS-DT-COUNT      PIC 9(3) VALUE 0.
+          05 WS-DT-MAX        PIC 9(3) VALUE 25.
+          05 WS-DT-FOUND      PIC X VALUE 'N'.
+
+       01 WS-DEPT-TOTAL-TABLE.
+          05 WS-DT-ENTRY OCCURS 25 TIMES INDEXED BY DT-IDX.
+             10 WS-DT-DEPT-CODE  PIC X(4).
+             10 WS-DT-REC-COUNT  PIC 9(5).
+             10 WS-DT-BASIC      PIC 9(9)V99.
+             10 WS-DT-BONUS      PIC 9(9)V99.
+             10 WS-DT-TAX        PIC 9(9)V99.
+             10 WS-DT-NET        PIC 9(9)V99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -66,8 +170,173 @@
            STOP RUN.
 
        INIT-PARA.
+           PERFORM RESTART-CHECK-PARA
            OPEN INPUT EMP-IN-FILE
-           OPEN OUTPUT EMP-OUT-FILE.
+           IF WS-RESTART-FOUND = 'Y'
+               OPEN EXTEND EMP-OUT-FILE
+               OPEN EXTEND EMP-ERR-FILE
+               PERFORM SKIP-RESTART-PARA
+           ELSE
+               OPEN OUTPUT EMP-OUT-FILE
+               OPEN OUTPUT EMP-ERR-FILE
+           END-IF
+           OPEN I-O EMP-MASTER-FILE
+           IF WS-RESTART-FOUND = 'Y'
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT GL-FEED-FILE
+           PERFORM LOAD-RUN-PARM-PARA
+           PERFORM LOAD-DEPT-RATE-PARA.
+
+       LOAD-RUN-PARM-PARA.
+           OPEN INPUT RUN-PARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-PAY-PERIOD-END TO WS-PAY-PERIOD-END
+                       MOVE PARM-TAX-RATE       TO WS-TAX-RATE
+                       MOVE PARM-BONUS-RATE     TO WS-BONUS-RATE
+               END-READ
+               CLOSE RUN-PARM-FILE
+           END-IF.
+
+       RESTART-CHECK-PARA.
+           MOVE 'N' TO WS-RESTART-FOUND
+           MOVE SPACES TO WS-LAST-CHK-STATUS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           MOVE 'Y' TO WS-RESTART-FOUND
+                           MOVE CHK-JOB-STATUS TO WS-LAST-CHK-STATUS
+                           PERFORM RESTORE-CHECKPOINT-PARA
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE 'N' TO WS-EOF
+           END-IF
+           IF WS-RESTART-FOUND = 'Y' AND WS-LAST-CHK-STATUS = "COMPLETE"
+      *        THE LAST RUN REACHED FINAL-PARA NORMALLY - THIS IS A
+      *        NEW PAY PERIOD, NOT A RESTART, SO DISCARD THE OLD
+      *        RUN'S COUNTS/TOTALS AND START CLEAN.
+               MOVE 'N' TO WS-RESTART-FOUND
+               PERFORM RESET-RUN-STATE-PARA
+           END-IF.
+
+       RESET-RUN-STATE-PARA.
+           MOVE 0 TO WS-READ-COUNT
+           MOVE 0 TO WS-WRITE-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-TOT-BASIC
+           MOVE 0 TO WS-TOT-BONUS
+           MOVE 0 TO WS-TOT-TAX
+           MOVE 0 TO WS-TOT-NET
+           MOVE 0 TO WS-DT-COUNT
+      *        THE COUNT ALONE DOES NOT BOUND SEARCH WS-DT-ENTRY
+      *        (NO DEPENDING ON), SO THE TABLE BODY MUST ALSO BE
+      *        CLEARED OR A STALE SLOT FROM THE COMPLETED PERIOD
+      *        COULD BE MATCHED AND ADDED ONTO BY THIS PERIOD.
+           PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > 25
+               INITIALIZE WS-DT-ENTRY(DT-IDX)
+           END-PERFORM.
+
+       RESTORE-CHECKPOINT-PARA.
+           MOVE CHK-READ-COUNT    TO WS-READ-COUNT
+           MOVE CHK-WRITE-COUNT   TO WS-WRITE-COUNT
+           MOVE CHK-REJECT-COUNT  TO WS-REJECT-COUNT
+           MOVE CHK-TOT-BASIC     TO WS-TOT-BASIC
+           MOVE CHK-TOT-BONUS     TO WS-TOT-BONUS
+           MOVE CHK-TOT-TAX       TO WS-TOT-TAX
+           MOVE CHK-TOT-NET       TO WS-TOT-NET
+           MOVE CHK-DT-COUNT      TO WS-DT-COUNT
+           PERFORM VARYING WS-CHK-IDX FROM 1 BY 1
+                   UNTIL WS-CHK-IDX > 25
+               MOVE CHK-DT-DEPT-CODE(WS-CHK-IDX)
+                   TO WS-DT-DEPT-CODE(WS-CHK-IDX)
+               MOVE CHK-DT-REC-COUNT(WS-CHK-IDX)
+                   TO WS-DT-REC-COUNT(WS-CHK-IDX)
+               MOVE CHK-DT-BASIC(WS-CHK-IDX)
+                   TO WS-DT-BASIC(WS-CHK-IDX)
+               MOVE CHK-DT-BONUS(WS-CHK-IDX)
+                   TO WS-DT-BONUS(WS-CHK-IDX)
+               MOVE CHK-DT-TAX(WS-CHK-IDX)
+                   TO WS-DT-TAX(WS-CHK-IDX)
+               MOVE CHK-DT-NET(WS-CHK-IDX)
+                   TO WS-DT-NET(WS-CHK-IDX)
+           END-PERFORM.
+
+       SKIP-RESTART-PARA.
+           MOVE WS-READ-COUNT TO WS-SKIP-TARGET
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-SKIP-TARGET
+                   OR WS-EOF = 'Y'
+               READ EMP-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF.
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-JOB-STATUS    TO CHK-JOB-STATUS
+           MOVE WS-READ-COUNT    TO CHK-READ-COUNT
+           MOVE WS-WRITE-COUNT   TO CHK-WRITE-COUNT
+           MOVE WS-REJECT-COUNT  TO CHK-REJECT-COUNT
+           MOVE WS-TOT-BASIC     TO CHK-TOT-BASIC
+           MOVE WS-TOT-BONUS     TO CHK-TOT-BONUS
+           MOVE WS-TOT-TAX       TO CHK-TOT-TAX
+           MOVE WS-TOT-NET       TO CHK-TOT-NET
+           MOVE WS-DT-COUNT      TO CHK-DT-COUNT
+           PERFORM VARYING WS-CHK-IDX FROM 1 BY 1
+                   UNTIL WS-CHK-IDX > 25
+               MOVE WS-DT-DEPT-CODE(WS-CHK-IDX)
+                   TO CHK-DT-DEPT-CODE(WS-CHK-IDX)
+               MOVE WS-DT-REC-COUNT(WS-CHK-IDX)
+                   TO CHK-DT-REC-COUNT(WS-CHK-IDX)
+               MOVE WS-DT-BASIC(WS-CHK-IDX)
+                   TO CHK-DT-BASIC(WS-CHK-IDX)
+               MOVE WS-DT-BONUS(WS-CHK-IDX)
+                   TO CHK-DT-BONUS(WS-CHK-IDX)
+               MOVE WS-DT-TAX(WS-CHK-IDX)
+                   TO CHK-DT-TAX(WS-CHK-IDX)
+               MOVE WS-DT-NET(WS-CHK-IDX)
+                   TO CHK-DT-NET(WS-CHK-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-REC.
+
+       LOAD-DEPT-RATE-PARA.
+           OPEN INPUT DEPT-RATE-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ DEPT-RATE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-DR-COUNT < WS-DR-MAX
+                           ADD 1 TO WS-DR-COUNT
+                           MOVE DR-DEPT-CODE
+                               TO WS-DR-DEPT-CODE(WS-DR-COUNT)
+                           MOVE DR-BONUS-RATE
+                               TO WS-DR-BONUS-RATE(WS-DR-COUNT)
+                           MOVE DR-TAX-RATE
+                               TO WS-DR-TAX-RATE(WS-DR-COUNT)
+                       ELSE
+                           DISPLAY
+                               "DEPT RATE TABLE FULL - DROPPED DEPT: "
+                               DR-DEPT-CODE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEPT-RATE-FILE
+           MOVE 'N' TO WS-EOF.
 
        READ-PARA.
            READ EMP-IN-FILE
@@ -80,34 +349,159 @@
        PROCESS-PARA.
            IF WS-EOF = 'N'
                PERFORM VALIDATE-PARA
-               PERFORM CALC-PARA
-               PERFORM WRITE-PARA
+               IF WS-REJECT-FLAG = 'Y'
+                   PERFORM WRITE-ERR-PARA
+               ELSE
+                   PERFORM CALC-PARA
+                   PERFORM WRITE-PARA
+               END-IF
+               IF FUNCTION MOD(WS-READ-COUNT WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT-PARA
+               END-IF
                PERFORM READ-PARA
            END-IF.
 
        VALIDATE-PARA.
-           IF IN-BASIC-SAL <= 0
-               DISPLAY "INVALID SALARY FOR EMP ID: " IN-EMP-ID
-               MOVE 0 TO IN-BASIC-SAL
+           MOVE 'N' TO WS-REJECT-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM LOOKUP-MASTER-PARA
+      *        MUTUALLY EXCLUSIVE SO ONLY THE FIRST/MOST SPECIFIC
+      *        REASON IS KEPT WHEN MORE THAN ONE CHECK APPLIES.
+           IF WS-MASTER-FOUND = 'N'
+               DISPLAY "EMP ID NOT ON MASTER: " IN-EMP-ID
+               MOVE 'Y' TO WS-REJECT-FLAG
+               MOVE "EMPLOYEE ID NOT FOUND ON MASTER"
+                   TO WS-REJECT-REASON
+           ELSE
+               IF MST-TERMINATED
+                   DISPLAY "EMP ID TERMINATED: " IN-EMP-ID
+                   MOVE 'Y' TO WS-REJECT-FLAG
+                   MOVE "EMPLOYEE TERMINATED - NOT PAYABLE"
+                       TO WS-REJECT-REASON
+               ELSE
+                   IF IN-BASIC-SAL <= 0
+                       DISPLAY "INVALID SALARY FOR EMP ID: " IN-EMP-ID
+                       MOVE 'Y' TO WS-REJECT-FLAG
+                       MOVE "BASIC SALARY NOT GREATER THAN ZERO"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
            END-IF.
 
+       LOOKUP-MASTER-PARA.
+           MOVE 'N' TO WS-MASTER-FOUND
+           MOVE IN-EMP-ID TO MST-EMP-ID
+           READ EMP-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND
+           END-READ.
+
+       WRITE-ERR-PARA.
+           MOVE IN-EMP-ID     TO ERR-EMP-ID
+           MOVE IN-EMP-NAME   TO ERR-EMP-NAME
+           MOVE IN-DEPT-CODE  TO ERR-DEPT-CODE
+           MOVE IN-BASIC-SAL  TO ERR-BASIC-SAL
+           MOVE WS-REJECT-REASON TO ERR-REASON
+
+           WRITE EMP-ERR-REC
+           ADD 1 TO WS-REJECT-COUNT.
+
        CALC-PARA.
-           COMPUTE WS-BONUS = IN-BASIC-SAL * WS-BONUS-RATE
-           COMPUTE WS-TAX   = (IN-BASIC-SAL + WS-BONUS) * WS-TAX-RATE
+           MOVE WS-BONUS-RATE TO WS-DR-WORK-BONUS-RATE
+           MOVE WS-TAX-RATE   TO WS-DR-WORK-TAX-RATE
+           PERFORM LOOKUP-DEPT-RATE-PARA
+
+           COMPUTE WS-BONUS = IN-BASIC-SAL * WS-DR-WORK-BONUS-RATE
+           COMPUTE WS-TAX   = (IN-BASIC-SAL + WS-BONUS)
+               * WS-DR-WORK-TAX-RATE
            COMPUTE WS-NET-PAY =
                IN-BASIC-SAL + WS-BONUS - WS-TAX.
 
+           PERFORM SPLIT-DEDUCTIONS-PARA
+
            ADD IN-BASIC-SAL TO WS-TOT-BASIC
            ADD WS-BONUS     TO WS-TOT-BONUS
            ADD WS-TAX       TO WS-TOT-TAX
-           ADD WS-NET-PAY   TO WS-TOT-NET.
+           ADD WS-NET-PAY   TO WS-TOT-NET
+
+           PERFORM ACCUM-DEPT-TOTAL-PARA
+           PERFORM UPDATE-MASTER-PARA.
+
+       SPLIT-DEDUCTIONS-PARA.
+           COMPUTE WS-PF = WS-TAX * WS-PF-SPLIT-RATE
+           COMPUTE WS-PROF-TAX = WS-TAX * WS-PROF-TAX-SPLIT-RATE
+           COMPUTE WS-HEALTH-INS = WS-TAX - WS-PF - WS-PROF-TAX.
+
+       ACCUM-DEPT-TOTAL-PARA.
+           MOVE 'N' TO WS-DT-FOUND
+           IF WS-DT-COUNT > 0
+               SET DT-IDX TO 1
+               SEARCH WS-DT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DT-DEPT-CODE(DT-IDX) = IN-DEPT-CODE
+                       MOVE 'Y' TO WS-DT-FOUND
+               END-SEARCH
+           END-IF
+
+           IF WS-DT-FOUND = 'N' AND WS-DT-COUNT < WS-DT-MAX
+               ADD 1 TO WS-DT-COUNT
+               SET DT-IDX TO WS-DT-COUNT
+               MOVE IN-DEPT-CODE TO WS-DT-DEPT-CODE(DT-IDX)
+               MOVE 0 TO WS-DT-REC-COUNT(DT-IDX)
+               MOVE 0 TO WS-DT-BASIC(DT-IDX)
+               MOVE 0 TO WS-DT-BONUS(DT-IDX)
+               MOVE 0 TO WS-DT-TAX(DT-IDX)
+               MOVE 0 TO WS-DT-NET(DT-IDX)
+               MOVE 'Y' TO WS-DT-FOUND
+           END-IF
+
+           IF WS-DT-FOUND = 'Y'
+               ADD 1            TO WS-DT-REC-COUNT(DT-IDX)
+               ADD IN-BASIC-SAL TO WS-DT-BASIC(DT-IDX)
+               ADD WS-BONUS     TO WS-DT-BONUS(DT-IDX)
+               ADD WS-TAX       TO WS-DT-TAX(DT-IDX)
+               ADD WS-NET-PAY   TO WS-DT-NET(DT-IDX)
+           ELSE
+               DISPLAY "DEPT TOTAL TABLE FULL - DROPPED DEPT: "
+                   IN-DEPT-CODE
+           END-IF.
+
+       UPDATE-MASTER-PARA.
+           ADD IN-BASIC-SAL TO MST-YTD-BASIC
+           ADD WS-BONUS     TO MST-YTD-BONUS
+           ADD WS-TAX       TO MST-YTD-TAX
+           ADD WS-NET-PAY   TO MST-YTD-NET
+           REWRITE EMP-MASTER-REC.
+
+       LOOKUP-DEPT-RATE-PARA.
+           MOVE 'N' TO WS-DR-FOUND
+           IF WS-DR-COUNT > 0
+               SET DR-IDX TO 1
+               SEARCH WS-DR-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DR-DEPT-CODE(DR-IDX) = IN-DEPT-CODE
+                       MOVE 'Y' TO WS-DR-FOUND
+                       MOVE WS-DR-BONUS-RATE(DR-IDX)
+                           TO WS-DR-WORK-BONUS-RATE
+                       MOVE WS-DR-TAX-RATE(DR-IDX)
+                           TO WS-DR-WORK-TAX-RATE
+               END-SEARCH
+           END-IF.
 
        WRITE-PARA.
+           MOVE WS-PAY-PERIOD-END TO OUT-PAY-PERIOD-END
            MOVE IN-EMP-ID     TO OUT-EMP-ID
            MOVE IN-EMP-NAME   TO OUT-EMP-NAME
            MOVE IN-DEPT-CODE  TO OUT-DEPT-CODE
            MOVE IN-BASIC-SAL  TO OUT-BASIC-SAL
            MOVE WS-BONUS      TO OUT-BONUS
+           MOVE WS-PF         TO OUT-PF
+           MOVE WS-PROF-TAX   TO OUT-PROF-TAX
+           MOVE WS-HEALTH-INS TO OUT-HEALTH-INS
            MOVE WS-TAX        TO OUT-TAX
            MOVE WS-NET-PAY    TO OUT-NET-PAY
 
@@ -115,15 +509,64 @@
            ADD 1 TO WS-WRITE-COUNT.
 
        FINAL-PARA.
+           MOVE "COMPLETE" TO WS-JOB-STATUS
+           PERFORM WRITE-CHECKPOINT-PARA
+           PERFORM WRITE-GL-FEED-PARA
            CLOSE EMP-IN-FILE
            CLOSE EMP-OUT-FILE
+           CLOSE EMP-ERR-FILE
+           CLOSE EMP-MASTER-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE GL-FEED-FILE
+
+           PERFORM PRINT-DEPT-TOTALS-PARA
 
            DISPLAY "----------------------------------"
            DISPLAY "PAYROLL PROCESSING COMPLETE"
+           DISPLAY "PAY PERIOD ENDING: " WS-PAY-PERIOD-END
            DISPLAY "RECORDS READ    : " WS-READ-COUNT
            DISPLAY "RECORDS WRITTEN : " WS-WRITE-COUNT
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT
            DISPLAY "TOTAL BASIC     : " WS-TOT-BASIC
            DISPLAY "TOTAL BONUS     : " WS-TOT-BONUS
            DISPLAY "TOTAL TAX       : " WS-TOT-TAX
            DISPLAY "TOTAL NET PAY   : " WS-TOT-NET
            DISPLAY "----------------------------------".
+
+       PRINT-DEPT-TOTALS-PARA.
+           DISPLAY "----------------------------------"
+           DISPLAY "DEPARTMENT CONTROL TOTALS"
+           PERFORM VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > WS-DT-COUNT
+               DISPLAY "DEPT: " WS-DT-DEPT-CODE(DT-IDX)
+                   " RECORDS: " WS-DT-REC-COUNT(DT-IDX)
+               DISPLAY "  BASIC: " WS-DT-BASIC(DT-IDX)
+                   " BONUS: " WS-DT-BONUS(DT-IDX)
+               DISPLAY "  TAX  : " WS-DT-TAX(DT-IDX)
+                   " NET  : " WS-DT-NET(DT-IDX)
+           END-PERFORM.
+
+       WRITE-GL-FEED-PARA.
+           MOVE WS-GL-ACCT-BASIC TO GL-ACCOUNT-CODE
+           MOVE "DR"             TO GL-DR-CR
+           MOVE WS-TOT-BASIC     TO GL-AMOUNT
+           MOVE "BASIC PAY EXPENSE" TO GL-DESCRIPTION
+           WRITE GL-FEED-REC
+
+           MOVE WS-GL-ACCT-BONUS TO GL-ACCOUNT-CODE
+           MOVE "DR"             TO GL-DR-CR
+           MOVE WS-TOT-BONUS     TO GL-AMOUNT
+           MOVE "BONUS EXPENSE"  TO GL-DESCRIPTION
+           WRITE GL-FEED-REC
+
+           MOVE WS-GL-ACCT-TAX   TO GL-ACCOUNT-CODE
+           MOVE "CR"             TO GL-DR-CR
+           MOVE WS-TOT-TAX       TO GL-AMOUNT
+           MOVE "STATUTORY TAX LIABILITY" TO GL-DESCRIPTION
+           WRITE GL-FEED-REC
+
+           MOVE WS-GL-ACCT-NET   TO GL-ACCOUNT-CODE
+           MOVE "CR"             TO GL-DR-CR
+           MOVE WS-TOT-NET       TO GL-AMOUNT
+           MOVE "NET PAY DISBURSED" TO GL-DESCRIPTION
+           WRITE GL-FEED-REC.
