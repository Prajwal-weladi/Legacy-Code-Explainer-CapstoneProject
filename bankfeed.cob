@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKFEED01.
+       AUTHOR. PRAJWAL.
+       DATE-WRITTEN. 2026-08-08.
+      *READS EMP-OUT-FILE (WRITTEN BY PAYROLL01), LOOKS UP EACH
+      *EMPLOYEE'S BANK DETAILS ON THE EMPLOYEE MASTER, AND WRITES A
+      *BANK ACH/NEFT BATCH FILE SO DIRECT DEPOSITS CAN BE SUBMITTED
+      *WITHOUT MANUALLY RE-KEYING NET PAY AMOUNTS INTO THE BANK PORTAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-OUT-FILE
+               ASSIGN TO EMPOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMP-MASTER-FILE
+               ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-EMP-ID.
+
+           SELECT BANK-FEED-FILE
+               ASSIGN TO BANKFEED
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMP-OUT-FILE.
+       COPY EMPOUT.
+
+       FD EMP-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD BANK-FEED-FILE.
+       COPY BANKFEED.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FLAGS.
+          05 WS-EOF               PIC X VALUE 'N'.
+          05 WS-MASTER-EXISTS     PIC X VALUE 'N'.
+          05 WS-MASTER-FOUND      PIC X VALUE 'N'.
+
+       01 WS-TOTALS.
+          05 WS-READ-COUNT        PIC 9(5) VALUE 0.
+          05 WS-WRITE-COUNT       PIC 9(5) VALUE 0.
+          05 WS-SKIP-COUNT        PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           PERFORM READ-PARA
+           PERFORM PROCESS-PARA UNTIL WS-EOF = 'Y'
+           PERFORM FINAL-PARA
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN INPUT EMP-OUT-FILE
+           OPEN INPUT EMP-MASTER-FILE
+           OPEN OUTPUT BANK-FEED-FILE.
+
+       READ-PARA.
+           READ EMP-OUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       PROCESS-PARA.
+           IF WS-EOF = 'N'
+               PERFORM LOOKUP-MASTER-PARA
+               IF WS-MASTER-FOUND = 'Y'
+                   PERFORM WRITE-BANK-FEED-PARA
+               ELSE
+                   IF WS-MASTER-EXISTS = 'N'
+                       DISPLAY "EMP ID NOT ON MASTER: " OUT-EMP-ID
+                   ELSE
+                       DISPLAY "NO BANK DETAILS FOR EMP ID: "
+                           OUT-EMP-ID
+                   END-IF
+                   ADD 1 TO WS-SKIP-COUNT
+               END-IF
+               PERFORM READ-PARA
+           END-IF.
+
+       LOOKUP-MASTER-PARA.
+           MOVE 'N' TO WS-MASTER-EXISTS
+           MOVE 'N' TO WS-MASTER-FOUND
+           MOVE OUT-EMP-ID TO MST-EMP-ID
+           READ EMP-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-EXISTS
+                   IF MST-BANK-ACCT-NO NOT = SPACES
+                       MOVE 'Y' TO WS-MASTER-FOUND
+                   END-IF
+           END-READ.
+
+       WRITE-BANK-FEED-PARA.
+           MOVE OUT-EMP-ID       TO BF-EMP-ID
+           MOVE OUT-EMP-NAME     TO BF-EMP-NAME
+           MOVE MST-BANK-ACCT-NO TO BF-BANK-ACCT-NO
+           MOVE MST-BANK-IFSC    TO BF-BANK-IFSC
+           MOVE OUT-NET-PAY      TO BF-AMOUNT
+
+           WRITE BANK-FEED-REC
+           ADD 1 TO WS-WRITE-COUNT.
+
+       FINAL-PARA.
+           CLOSE EMP-OUT-FILE
+           CLOSE EMP-MASTER-FILE
+           CLOSE BANK-FEED-FILE
+           DISPLAY "----------------------------------"
+           DISPLAY "BANK FEED GENERATION COMPLETE"
+           DISPLAY "RECORDS READ    : " WS-READ-COUNT
+           DISPLAY "RECORDS WRITTEN : " WS-WRITE-COUNT
+           DISPLAY "RECORDS SKIPPED : " WS-SKIP-COUNT
+           DISPLAY "----------------------------------".
