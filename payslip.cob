@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSLIP01.
+       AUTHOR. PRAJWAL.
+       DATE-WRITTEN. 2026-08-08.
+      *READS EMP-OUT-FILE (WRITTEN BY PAYROLL01) AND PRINTS ONE
+      *FORMATTED PAYSLIP PER EMPLOYEE FOR HANDOUT/PDF DISTRIBUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-OUT-FILE
+               ASSIGN TO EMPOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYSLIP-FILE
+               ASSIGN TO PAYSLIP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMP-OUT-FILE.
+       COPY EMPOUT.
+
+       FD PAYSLIP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 PAYSLIP-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FLAGS.
+          05 WS-EOF               PIC X VALUE 'N'.
+
+       01 WS-PAYSLIP-COUNT        PIC 9(5) VALUE 0.
+
+       01 WS-HDR-LINE-1.
+          05 FILLER               PIC X(25) VALUE SPACES.
+          05 FILLER               PIC X(30)
+              VALUE "PRAJWAL ENTERPRISES PVT LTD".
+
+       01 WS-HDR-LINE-2.
+          05 FILLER               PIC X(30) VALUE SPACES.
+          05 FILLER               PIC X(20) VALUE "PAYSLIP".
+
+       01 WS-DETAIL-LINE.
+          05 WS-DL-LABEL           PIC X(20).
+          05 WS-DL-VALUE           PIC X(30).
+
+       01 WS-AMOUNT-LINE.
+          05 WS-AL-LABEL           PIC X(20).
+          05 WS-AL-AMOUNT          PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           PERFORM READ-PARA
+           PERFORM PROCESS-PARA UNTIL WS-EOF = 'Y'
+           PERFORM FINAL-PARA
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN INPUT EMP-OUT-FILE
+           OPEN OUTPUT PAYSLIP-FILE.
+
+       READ-PARA.
+           READ EMP-OUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       PROCESS-PARA.
+           IF WS-EOF = 'N'
+               PERFORM PRINT-PAYSLIP-PARA
+               ADD 1 TO WS-PAYSLIP-COUNT
+               PERFORM READ-PARA
+           END-IF.
+
+       PRINT-PAYSLIP-PARA.
+           MOVE SPACES TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE FROM WS-HDR-LINE-1
+
+           MOVE SPACES TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE FROM WS-HDR-LINE-2
+
+           MOVE ALL "-" TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE "PAY PERIOD END:" TO WS-DL-LABEL
+           MOVE OUT-PAY-PERIOD-END TO WS-DL-VALUE
+           WRITE PAYSLIP-LINE FROM WS-DETAIL-LINE
+
+           MOVE "EMPLOYEE ID   :" TO WS-DL-LABEL
+           MOVE OUT-EMP-ID       TO WS-DL-VALUE
+           WRITE PAYSLIP-LINE FROM WS-DETAIL-LINE
+
+           MOVE "EMPLOYEE NAME :" TO WS-DL-LABEL
+           MOVE OUT-EMP-NAME     TO WS-DL-VALUE
+           WRITE PAYSLIP-LINE FROM WS-DETAIL-LINE
+
+           MOVE "DEPARTMENT    :" TO WS-DL-LABEL
+           MOVE OUT-DEPT-CODE    TO WS-DL-VALUE
+           WRITE PAYSLIP-LINE FROM WS-DETAIL-LINE
+
+           MOVE ALL "-" TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE "EARNINGS" TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE "  BASIC SALARY    :" TO WS-AL-LABEL
+           MOVE OUT-BASIC-SAL    TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE "  BONUS           :" TO WS-AL-LABEL
+           MOVE OUT-BONUS        TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE SPACES TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE "DEDUCTIONS" TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE "  PROVIDENT FUND  :" TO WS-AL-LABEL
+           MOVE OUT-PF           TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE "  PROFESSIONAL TAX:" TO WS-AL-LABEL
+           MOVE OUT-PROF-TAX     TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE "  HEALTH INSURANCE:" TO WS-AL-LABEL
+           MOVE OUT-HEALTH-INS   TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE "  TOTAL DEDUCTIONS:" TO WS-AL-LABEL
+           MOVE OUT-TAX          TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE ALL "-" TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE "NET PAY           :" TO WS-AL-LABEL
+           MOVE OUT-NET-PAY      TO WS-AL-AMOUNT
+           WRITE PAYSLIP-LINE FROM WS-AMOUNT-LINE
+
+           MOVE ALL "=" TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE
+
+           MOVE SPACES TO PAYSLIP-LINE
+           WRITE PAYSLIP-LINE.
+
+       FINAL-PARA.
+           CLOSE EMP-OUT-FILE
+           CLOSE PAYSLIP-FILE
+           DISPLAY "----------------------------------"
+           DISPLAY "PAYSLIP PRINT COMPLETE"
+           DISPLAY "PAYSLIPS PRINTED: " WS-PAYSLIP-COUNT
+           DISPLAY "----------------------------------".
